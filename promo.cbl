@@ -25,7 +25,31 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS F-OUTPUT-STATUS.
 
-      ****************************************************************** 
+           SELECT F-REJECT
+               ASSIGN TO 'reject.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-REJECT-STATUS.
+
+           SELECT F-HISTORY
+               ASSIGN TO 'history.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-HISTORY-STATUS.
+
+           SELECT F-CSV
+               ASSIGN TO 'output.csv'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CSV-STATUS.
+
+           SELECT F-CHECKPOINT
+               ASSIGN TO 'checkpoint.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CHECKPOINT-STATUS.
+
+      ******************************************************************
        DATA DIVISION.
        FILE SECTION.
        FD  F-INPUT
@@ -34,16 +58,26 @@
 
        01  REC-F-INPUT-2         PIC X(02).
 
+       01  REC-CONTROL.
+           03 R-CTL-TYPE         PIC X(02).
+           03 R-CTL-CLASS        PIC X(10).
+           03 R-CTL-TERM         PIC X(10).
+           03 R-CTL-YEAR         PIC X(09).
+           03 R-CTL-SORT         PIC X(01).
+           03 R-CTL-RESTART      PIC X(01).
+
        01  REC-STUDENT.
-           03 R-S-KEY            PIC 9(02).       
-           03 R-S-LASTNAME       PIC X(07).       
-           03 R-S-FIRSTNAME      PIC X(06).       
-           03 R-S-AGE            PIC 9(02).       
+           03 R-S-TYPE           PIC X(02).
+           03 R-S-KEY            PIC 9(04).
+           03 R-S-LASTNAME       PIC X(07).
+           03 R-S-FIRSTNAME      PIC X(06).
+           03 R-S-AGE            PIC 9(02).
 
        01  REC-COURSE.
-           03 R-C-KEY            PIC 9(02).       
-           03 R-C-LABEL          PIC X(21).       
-           03 R-C-COEF           PIC X(03).       
+           03 R-C-TYPE           PIC X(02).
+           03 R-C-KEY            PIC 9(04).
+           03 R-C-LABEL          PIC X(21).
+           03 R-C-COEF           PIC X(03).
            03 R-C-GRADE          PIC X(05).
 
        FD  F-OUTPUT
@@ -51,129 +85,428 @@
            RECORDING MODE IS F.
        01  REC-F-OUTPUT        PIC X(2000).
 
+       FD  F-REJECT
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-REJECT        PIC X(100).
+
+       FD  F-HISTORY
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-HISTORY       PIC X(100).
+
+       FD  F-CSV
+           RECORD CONTAINS 150 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-CSV           PIC X(150).
+
+       FD  F-CHECKPOINT
+           RECORD CONTAINS 14 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-CHECKPOINT.
+           03 CKPT-CLASS       PIC X(10).
+           03 CKPT-KEY         PIC 9(04).
+
       ******************************************************************
        WORKING-STORAGE SECTION.
        01  F-INPUT-STATUS      PIC X(02) VALUE SPACE.
-           88 F-INPUT-STATUS-OK    VALUE '00'.        
+           88 F-INPUT-STATUS-OK    VALUE '00'.
            88 F-INPUT-STATUS-EOF   VALUE '10'.
 
+       01  F-REJECT-STATUS     PIC X(02) VALUE SPACE.
+           88 F-REJECT-STATUS-OK   VALUE '00'.
+
+       01  F-HISTORY-STATUS    PIC X(02) VALUE SPACE.
+           88 F-HISTORY-STATUS-OK  VALUE '00'.
+
        01  F-OUTPUT-STATUS     PIC X(02) VALUE SPACE.
-           88 F-OUTPUT-STATUS-OK    VALUE '00'.        
+           88 F-OUTPUT-STATUS-OK    VALUE '00'.
            88 F-OUTPUT-STATUS-EOF   VALUE '10'.
 
+       01  F-CSV-STATUS        PIC X(02) VALUE SPACE.
+           88 F-CSV-STATUS-OK      VALUE '00'.
+
+       01  F-CHECKPOINT-STATUS PIC X(02) VALUE SPACE.
+           88 F-CHECKPOINT-STATUS-OK   VALUE '00'.
+
+       01  WS-CHECKPOINT-KEY   PIC 9(04) VALUE ZERO.
+       01  WS-MAX-KEY          PIC 9(04) VALUE ZERO.
+       01  WS-SKIP-STUDENT     PIC X VALUE 'N'.
+           88  WS-SKIPPING-STUDENT     VALUE 'Y'.
+           88  WS-NOT-SKIPPING-STUDENT VALUE 'N'.
+       01  WS-RESTART-FLAG     PIC X VALUE 'N'.
+           88  WS-RESTART-ENABLED      VALUE 'Y'.
+           88  WS-RESTART-DISABLED     VALUE 'N'.
+       01  WS-HAVE-CHECKPOINT-FLAG  PIC X VALUE 'N'.
+           88  WS-HAVE-CHECKPOINT       VALUE 'Y'.
+           88  WS-NO-CHECKPOINT          VALUE 'N'.
+
        01  DATA-STUDENT.
-           03 STUDENT-LGTH     PIC 9(03) VALUE 1.
+           03 STUDENT-LGTH     PIC 9(04) VALUE 1.
            03 STUDENT  
-               OCCURS 1 TO 999 TIMES
+               OCCURS 1 TO 9999 TIMES
                DEPENDING ON STUDENT-LGTH
                INDEXED BY IDX-STUDENT.
+                   05 S-KEY        PIC 9(04).
                    05 S-LASTNAME   PIC X(20).
                    05 S-FIRSTNAME  PIC X(20).
                    05 S-AGE        PIC 9(02).
 
        01  DATA-COURSE.
-           03 COURSE-LGTH     PIC 9(03) VALUE 1.
+           03 COURSE-LGTH     PIC 9(04) VALUE 1.
            03 COURSE
-               OCCURS 1 TO 999 TIMES
+               OCCURS 1 TO 9999 TIMES
                DEPENDING ON COURSE-LGTH
                INDEXED BY IDX-COURSE. 
                    05 C-COEF       PIC 9V9.
                    05 C-LABEL      PIC X(25).
+                   05 C-TOTAL      PIC 9(5)V99 VALUE ZERO.
+                   05 C-COUNT      PIC 9(05)   VALUE ZERO.
 
        01  DATA-GRADE.
-           03 GRADE-LGTH      PIC 9(03) VALUE 1.
+           03 GRADE-LGTH      PIC 9(04) VALUE 1.
            03 GRADE
-               OCCURS 1 TO 999 TIMES
+               OCCURS 1 TO 9999 TIMES
                DEPENDING ON GRADE-LGTH
                INDEXED BY IDX-GRADE. 
+                   05 G-S-KEY          PIC 9(04).
                    05 G-S-FULLNAME     PIC X(40).
                    05 G-C-LABEL        PIC X(25).
                    05 G-GRADE          PIC 99V99.
+
+       01  DATA-SUMMARY.
+           03 SUMMARY-LGTH    PIC 9(04) VALUE 1.
+           03 SUMMARY
+               OCCURS 1 TO 9999 TIMES
+               DEPENDING ON SUMMARY-LGTH
+               INDEXED BY IDX-SUMMARY IDX-SUMMARY-2.
+                   05 SUM-KEY         PIC 9(04).
+                   05 SUM-FULLNAME    PIC X(40).
+                   05 SUM-AVERAGE     PIC 9(3)V99.
+                   05 SUM-LINE        PIC X(2000).
+
+       01  WS-SWAP-NEEDED          PIC X VALUE 'N'.
+           88  WS-DO-SWAP              VALUE 'Y'.
+           88  WS-NO-SWAP              VALUE 'N'.
+
+       01  WS-SWAP-SUMMARY.
+           03 WS-SWAP-KEY         PIC 9(04).
+           03 WS-SWAP-FULLNAME    PIC X(40).
+           03 WS-SWAP-AVERAGE     PIC 9(3)V99.
+           03 WS-SWAP-LINE        PIC X(2000).
+
        01  WS-BUFFER   PIC X(03) VALUE SPACE.
            88  WS-VALUE-NOT-PRESENT VALUE 'Y'.
 
+       01  WS-RUN-DATE             PIC 9(08) VALUE ZERO.
+       01  WS-PNT-HIST-AVERAGE     PIC Z9,99.
+
+       01  WS-CTL-CLASS            PIC X(10) VALUE 'CLASSE'.
+       01  WS-CTL-TERM             PIC X(10) VALUE 'TRIMESTRE'.
+       01  WS-CTL-YEAR             PIC X(09) VALUE SPACES.
+       01  WS-CTL-SORT              PIC X(01) VALUE 'M'.
+           88  WS-SORT-ALPHA            VALUE 'A'.
+           88  WS-SORT-AVERAGE          VALUE 'M'.
+       01  WS-PNT-RANK              PIC ZZZ9.
+       01  WS-HEADER-TITLE         PIC X(60) VALUE SPACES.
+
+       01  WS-REJECT-COUNT     PIC 9(04) VALUE ZERO.
+       01  WS-REJECT-REASON    PIC X(40) VALUE SPACES.
+       01  WS-RECORD-FLAG      PIC X VALUE 'Y'.
+           88  WS-RECORD-VALID     VALUE 'Y'.
+           88  WS-RECORD-INVALID   VALUE 'N'.
+
+       01  WS-COEF-CHECK.
+           03 WS-COEF-INT      PIC 9.
+           03 WS-COEF-SEP      PIC X.
+           03 WS-COEF-DEC      PIC 9.
+
+       01  WS-GRADE-CHECK.
+           03 WS-GRADE-INT     PIC 99.
+           03 WS-GRADE-SEP     PIC X.
+           03 WS-GRADE-DEC     PIC 99.
+       01  WS-GRADE-VALUE      PIC 99V99.
+
        01  WS-PNT.
-           03 WS-PNT-NBR      PIC Z9.
+           03 WS-PNT-NBR      PIC ZZZ9.
            03 WS-PNT-GRADE    PIC Z9,99.
            03 WS-PNT-COEF     PIC 9,9.
 
        01  WS-COURSE-INFO        PIC X(50) VALUE SPACES.
+       01  WS-COL-WIDTH          PIC 9(03) VALUE 40.
        01  WS-POS                PIC 9(03) VALUE 13.
        01  WS-ALL-GRADES         PIC X(200) VALUE SPACES.
-       01  WS-NOTE-COUNT         PIC 9.
        01  WS-TOTAL-GRADES      PIC 9(05)V99 VALUE ZERO.
-       01  WS-GRADE-COUNT       PIC 9(03) VALUE ZERO.
        01  WS-AVERAGE           PIC 9(02)V99 VALUE ZERO.
        01  WS-TEST              PIC 9(3)V99.
        01  WS-TEST-2            PIC 9(3)V99.
        01  WS-TOTAL-COEFS       PIC 9(3)V99.
-       01  WS-MOYENNEG          PIC 9(3)V99.
-       01  WS-PNT-MOYENNE       PIC 99V99.
-       01  WS-MOYENNE-C1         PIC 9(3)V99.
-       01  WS-PNT-C1       PIC Z99,99.
-       01  WS-MOYENNE-C2          PIC 9(3)V99.
-       01  WS-PNT-C2       PIC 99V99.
-       01  WS-MOYENNE-C3          PIC 9(3)V99.
-       01  WS-PNT-C3       PIC 99V99.
-       01  WS-MOYENNE-C4          PIC 9(3)V99.
-       01  WS-PNT-C4       PIC 99V99.
-       01  WS-MOYENNE-C5          PIC 9(3)V99.
-       01  WS-PNT-C5       PIC 99V99.
-       01  WS-MOYENNE-C6          PIC 9(3)V99.
-       01  WS-PNT-C6       PIC 99V99.
+       01  WS-MOYENNEG          PIC 9(3)V99 VALUE ZERO.
+       01  WS-PNT-MOYENNE       PIC Z9,99.
+       01  WS-COURSE-AVERAGE    PIC 9(3)V99.
+       01  WS-PNT-COURSE-AVG    PIC Z9,99.
+       01  WS-MENTION           PIC X(15) VALUE SPACES.
+
+       01  WS-CLASS-MIN         PIC 9(3)V99 VALUE ZERO.
+       01  WS-CLASS-MAX         PIC 9(3)V99 VALUE ZERO.
+       01  WS-CLASS-MEDIAN      PIC 9(3)V99 VALUE ZERO.
+       01  WS-PNT-CLASS-MIN     PIC Z9,99.
+       01  WS-PNT-CLASS-MAX     PIC Z9,99.
+       01  WS-PNT-CLASS-MEDIAN  PIC Z9,99.
+
+       01  WS-MEDIAN-TABLE.
+           03 WS-MEDIAN-VALUE   PIC 9(3)V99
+               OCCURS 1 TO 9999 TIMES
+               DEPENDING ON SUMMARY-LGTH
+               INDEXED BY IDX-MEDIAN IDX-MEDIAN-2.
+       01  WS-MEDIAN-SWAP       PIC 9(3)V99.
+       01  WS-MEDIAN-MID        PIC 9(04) VALUE ZERO.
 
 
        PROCEDURE DIVISION.
        1000-MAIN-START.
-           PERFORM 7000-READ-START THRU 7000-READ-END. 
-
-           DISPLAY G-S-FULLNAME(1).
-           DISPLAY G-S-FULLNAME(10).
-
+           PERFORM 7000-READ-START THRU 7000-READ-END.
 
            PERFORM 7100-WRITE-START THRU 7100-WRITE-END.
        1000-MAIN-END.
            STOP RUN.
       ****************************************************************** 
+       7005-CHECKPOINT-LOAD-START.
+           MOVE ZERO TO WS-CHECKPOINT-KEY.
+           SET WS-NO-CHECKPOINT TO TRUE.
+           OPEN INPUT F-CHECKPOINT.
+           IF F-CHECKPOINT-STATUS-OK
+               READ F-CHECKPOINT
+                   NOT AT END
+                       IF CKPT-CLASS = WS-CTL-CLASS
+                           MOVE CKPT-KEY TO WS-CHECKPOINT-KEY
+                           SET WS-HAVE-CHECKPOINT TO TRUE
+                       END-IF
+               END-READ
+               CLOSE F-CHECKPOINT
+           END-IF.
+       7005-CHECKPOINT-LOAD-END.
+      ******************************************************************
        7000-READ-START.
-           OPEN INPUT F-INPUT.          
+           OPEN INPUT F-INPUT.
 
            IF NOT F-INPUT-STATUS-OK
                DISPLAY 'ERROR INPUT FILE'
                GO TO 7000-READ-END
            END-IF.
 
+      * F-REJECT is always opened fresh, even on a restart resume: it
+      * is a per-invocation diagnostic log of this run's bad records,
+      * not a cumulative artifact like F-OUTPUT/F-CSV/F-HISTORY, and
+      * the control record (needed to know WS-RESTART-ENABLED) is not
+      * read until the first pass through the loop below.
+           OPEN OUTPUT F-REJECT.
+
+           IF NOT F-REJECT-STATUS-OK
+               DISPLAY 'ERROR REJECT FILE'
+               GO TO 7000-READ-END
+           END-IF.
+
            PERFORM UNTIL F-INPUT-STATUS-EOF
                READ F-INPUT
                IF F-INPUT-STATUS-EOF
                    GO TO 7000-READ-END
                END-IF
                EVALUATE REC-F-INPUT-2
+                   WHEN '00'
+                       PERFORM 8040-HANDLE-CONTROL-START
+                           THRU 8040-HANDLE-CONTROL-END
                    WHEN '01'
-                       PERFORM 8010-HANDLE-STUDENT-START 
-                           THRU 8010-HANDLE-STUDENT-END
+                       PERFORM 8060-VALIDATE-STUDENT-START
+                           THRU 8060-VALIDATE-STUDENT-END
+                       IF WS-RECORD-VALID
+                           IF R-S-KEY > WS-MAX-KEY
+                               MOVE R-S-KEY TO WS-MAX-KEY
+                           END-IF
+                           IF WS-RESTART-ENABLED
+                                   AND WS-HAVE-CHECKPOINT
+                                   AND R-S-KEY NOT > WS-CHECKPOINT-KEY
+                               SET WS-SKIPPING-STUDENT TO TRUE
+                           ELSE
+                               SET WS-NOT-SKIPPING-STUDENT TO TRUE
+                               PERFORM 8010-HANDLE-STUDENT-START
+                                   THRU 8010-HANDLE-STUDENT-END
+                           END-IF
+                       ELSE
+                           SET WS-SKIPPING-STUDENT TO TRUE
+                           PERFORM 8070-REJECT-STUDENT-START
+                               THRU 8070-REJECT-STUDENT-END
+                       END-IF
                    WHEN '02'
-                       PERFORM 8020-HANDLE-COURSE-START 
-                           THRU 8020-HANDLE-COURSE-END
-                       PERFORM 8030-HANDLE-GRADE-START
-                           THRU 8030-HANDLE-GRADE-END
+                       PERFORM 8080-VALIDATE-COURSE-START
+                           THRU 8080-VALIDATE-COURSE-END
+                       IF WS-RECORD-VALID
+                           IF WS-NOT-SKIPPING-STUDENT
+                               PERFORM 8020-HANDLE-COURSE-START
+                                   THRU 8020-HANDLE-COURSE-END
+                               PERFORM 8030-HANDLE-GRADE-START
+                                   THRU 8030-HANDLE-GRADE-END
+                           END-IF
+                       ELSE
+                           PERFORM 8090-REJECT-COURSE-START
+                               THRU 8090-REJECT-COURSE-END
+                       END-IF
+                   WHEN OTHER
+                       PERFORM 8050-REJECT-UNKNOWN-START
+                           THRU 8050-REJECT-UNKNOWN-END
            END-PERFORM.
 
        7000-READ-END.
            SET GRADE-LGTH COURSE-LGTH STUDENT-LGTH DOWN BY 1.
-           CLOSE F-INPUT.  
+           CLOSE F-INPUT.
+           CLOSE F-REJECT.
       ******************************************************************
        7100-WRITE-START.
-           OPEN OUTPUT F-OUTPUT.
+           IF WS-RESTART-ENABLED AND WS-HAVE-CHECKPOINT
+               OPEN EXTEND F-OUTPUT
+               IF NOT F-OUTPUT-STATUS-OK
+                   OPEN OUTPUT F-OUTPUT
+               END-IF
+           ELSE
+               OPEN OUTPUT F-OUTPUT
+           END-IF.
+
+           IF NOT F-OUTPUT-STATUS-OK
+               DISPLAY 'ERROR OUTPUT FILE'
+               GO TO 7100-WRITE-END
+           END-IF.
+
+           IF WS-RESTART-ENABLED AND WS-HAVE-CHECKPOINT
+               OPEN EXTEND F-CSV
+               IF NOT F-CSV-STATUS-OK
+                   OPEN OUTPUT F-CSV
+               END-IF
+           ELSE
+               OPEN OUTPUT F-CSV
+           END-IF.
+
+           IF NOT F-CSV-STATUS-OK
+               DISPLAY 'ERROR CSV FILE'
+               GO TO 7100-WRITE-END
+           END-IF.
+
+           IF NOT (WS-RESTART-ENABLED AND WS-HAVE-CHECKPOINT)
+               MOVE 'ELEVE;MATIERE;COEF;NOTE;MOYENNE;MENTION' TO
+                   REC-F-CSV
+               WRITE REC-F-CSV
+           END-IF.
+
            PERFORM 9010-HEADER-START   THRU 9010-HEADER-END.
 
            PERFORM 9030-BODY-START     THRU 9030-BODY-END.
 
+           PERFORM 9035-BODY-SORT-START THRU 9035-BODY-SORT-END.
+
+           PERFORM 9037-BODY-PRINT-START THRU 9037-BODY-PRINT-END.
+
            PERFORM 9020-FOOTER-START   THRU 9020-FOOTER-END.
+
+           PERFORM 9040-HISTORY-START  THRU 9040-HISTORY-END.
+
+           PERFORM 9045-CHECKPOINT-SAVE-START
+               THRU 9045-CHECKPOINT-SAVE-END.
        7100-WRITE-END.
            CLOSE F-OUTPUT.
-      ******************************************************************  
+           CLOSE F-CSV.
+      ******************************************************************
+       8040-HANDLE-CONTROL-START.
+           MOVE R-CTL-CLASS TO WS-CTL-CLASS.
+           MOVE R-CTL-TERM  TO WS-CTL-TERM.
+           MOVE R-CTL-YEAR  TO WS-CTL-YEAR.
+           IF R-CTL-SORT = 'A'
+               SET WS-SORT-ALPHA TO TRUE
+           ELSE
+               SET WS-SORT-AVERAGE TO TRUE
+           END-IF.
+           IF R-CTL-RESTART = 'Y'
+               SET WS-RESTART-ENABLED TO TRUE
+               PERFORM 7005-CHECKPOINT-LOAD-START
+                   THRU 7005-CHECKPOINT-LOAD-END
+           ELSE
+               SET WS-RESTART-DISABLED TO TRUE
+           END-IF.
+       8040-HANDLE-CONTROL-END.
+      ******************************************************************
+       8050-REJECT-UNKNOWN-START.
+           INITIALIZE REC-F-REJECT
+           STRING 'UNKNOWN RECORD TYPE [' DELIMITED BY SIZE
+                  REC-F-INPUT-2           DELIMITED BY SIZE
+                  ']'                     DELIMITED BY SIZE
+               INTO REC-F-REJECT
+           WRITE REC-F-REJECT
+           ADD 1 TO WS-REJECT-COUNT.
+       8050-REJECT-UNKNOWN-END.
+      ******************************************************************
+       8060-VALIDATE-STUDENT-START.
+           SET WS-RECORD-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF R-S-AGE IS NOT NUMERIC
+                   OR R-S-AGE < 04 OR R-S-AGE > 25
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'INVALID AGE' TO WS-REJECT-REASON
+           END-IF.
+       8060-VALIDATE-STUDENT-END.
+      ******************************************************************
+       8070-REJECT-STUDENT-START.
+           INITIALIZE REC-F-REJECT
+           STRING 'STUDENT '        DELIMITED BY SIZE
+                  R-S-LASTNAME      DELIMITED BY SIZE
+                  ' '               DELIMITED BY SIZE
+                  R-S-FIRSTNAME     DELIMITED BY SIZE
+                  ' - '             DELIMITED BY SIZE
+                  WS-REJECT-REASON  DELIMITED BY SIZE
+               INTO REC-F-REJECT
+           WRITE REC-F-REJECT
+           ADD 1 TO WS-REJECT-COUNT.
+       8070-REJECT-STUDENT-END.
+      ******************************************************************
+       8080-VALIDATE-COURSE-START.
+           SET WS-RECORD-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           MOVE R-C-COEF TO WS-COEF-CHECK.
+           IF WS-COEF-INT IS NOT NUMERIC
+                   OR WS-COEF-DEC IS NOT NUMERIC
+                   OR WS-COEF-SEP NOT = ','
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'INVALID COEFFICIENT' TO WS-REJECT-REASON
+           END-IF.
+
+           MOVE R-C-GRADE TO WS-GRADE-CHECK.
+           IF WS-GRADE-INT IS NOT NUMERIC
+                   OR WS-GRADE-DEC IS NOT NUMERIC
+                   OR WS-GRADE-SEP NOT = ','
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'INVALID GRADE FORMAT' TO WS-REJECT-REASON
+           ELSE
+               COMPUTE WS-GRADE-VALUE =
+                   WS-GRADE-INT + (WS-GRADE-DEC / 100)
+               IF WS-GRADE-VALUE > 20,00
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE 'GRADE OUT OF RANGE' TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+       8080-VALIDATE-COURSE-END.
+      ******************************************************************
+       8090-REJECT-COURSE-START.
+           INITIALIZE REC-F-REJECT
+           STRING 'COURSE '         DELIMITED BY SIZE
+                  R-C-LABEL         DELIMITED BY SIZE
+                  ' - '             DELIMITED BY SIZE
+                  WS-REJECT-REASON  DELIMITED BY SIZE
+               INTO REC-F-REJECT
+           WRITE REC-F-REJECT
+           ADD 1 TO WS-REJECT-COUNT.
+       8090-REJECT-COURSE-END.
+      ******************************************************************
        8010-HANDLE-STUDENT-START.
+           MOVE R-S-KEY        TO S-KEY(STUDENT-LGTH).
            MOVE R-S-FIRSTNAME  TO S-FIRSTNAME(STUDENT-LGTH).
            MOVE R-S-LASTNAME   TO S-LASTNAME(STUDENT-LGTH).
            MOVE R-S-AGE        TO S-AGE(STUDENT-LGTH).
@@ -200,10 +533,11 @@
        8020-HANDLE-COURSE-END.
       ****************************************************************** 
        8030-HANDLE-GRADE-START.
-           STRING 
-               S-FIRSTNAME(STUDENT-LGTH - 1) 
-               S-LASTNAME(STUDENT-LGTH - 1) 
-               DELIMITED BY SIZE 
+           MOVE S-KEY(STUDENT-LGTH - 1) TO G-S-KEY(GRADE-LGTH).
+           STRING
+               S-FIRSTNAME(STUDENT-LGTH - 1)
+               S-LASTNAME(STUDENT-LGTH - 1)
+               DELIMITED BY SIZE
            INTO G-S-FULLNAME(GRADE-LGTH).
 
            MOVE R-C-LABEL TO G-C-LABEL(GRADE-LGTH).
@@ -223,15 +557,31 @@
            MOVE 'BULLETIN DE NOTES' TO REC-F-OUTPUT(90:17).
            WRITE REC-F-OUTPUT.
 
+           INITIALIZE REC-F-OUTPUT.
+           MOVE '*' TO REC-F-OUTPUT(1:1).
+           MOVE '*' TO REC-F-OUTPUT(200:200).
+           INITIALIZE WS-HEADER-TITLE.
+           STRING FUNCTION TRIM(WS-CTL-CLASS) DELIMITED BY SIZE
+                  ' - '                       DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CTL-TERM)  DELIMITED BY SIZE
+                  ' '                         DELIMITED BY SIZE
+                  WS-CTL-YEAR                 DELIMITED BY SIZE
+             INTO WS-HEADER-TITLE
+           END-STRING
+           MOVE WS-HEADER-TITLE TO REC-F-OUTPUT(80:60).
+           WRITE REC-F-OUTPUT.
+
            INITIALIZE REC-F-OUTPUT.
            MOVE ALL '*' TO REC-F-OUTPUT(1:200).
            WRITE REC-F-OUTPUT.
 
            INITIALIZE REC-F-OUTPUT.
-           MOVE '| Eleve      |' TO REC-F-OUTPUT(1:14).
-           MOVE ' MOYENNE GENERALE |' TO REC-F-OUTPUT(15:19)
-           MOVE 35 TO WS-POS.
-           PERFORM VARYING IDX-COURSE FROM 1 BY 1 UNTIL IDX-COURSE > 
+           MOVE 'RANG' TO REC-F-OUTPUT(1:4).
+           MOVE ' | '  TO REC-F-OUTPUT(5:3).
+           MOVE 'Eleve' TO REC-F-OUTPUT(8:5).
+           MOVE ' | '  TO REC-F-OUTPUT(48:3).
+           MOVE 51 TO WS-POS.
+           PERFORM VARYING IDX-COURSE FROM 1 BY 1 UNTIL IDX-COURSE >
                            COURSE-LGTH
               MOVE C-COEF(IDX-COURSE) TO WS-PNT-COEF
               INITIALIZE WS-COURSE-INFO
@@ -240,11 +590,11 @@
                      WS-PNT-COEF DELIMITED BY SIZE
                      ' | ' DELIMITED BY SIZE
               INTO WS-COURSE-INFO
-              MOVE WS-COURSE-INFO TO REC-F-OUTPUT(WS-POS:)
-              COMPUTE WS-POS = WS-POS + FUNCTION LENGTH(WS-COURSE-INFO) 
-                      + 1
+              MOVE WS-COURSE-INFO TO REC-F-OUTPUT(WS-POS:WS-COL-WIDTH)
+              COMPUTE WS-POS = WS-POS + WS-COL-WIDTH
 
            END-PERFORM
+           MOVE ' MOYENNE GENERALE | MENTION' TO REC-F-OUTPUT(WS-POS:29)
            WRITE REC-F-OUTPUT.
  
            INITIALIZE REC-F-OUTPUT.
@@ -265,19 +615,25 @@
            INITIALIZE REC-F-OUTPUT(43:9).
            MOVE 'ELEVES'   TO REC-F-OUTPUT(43:9).
            MOVE STUDENT-LGTH TO WS-PNT-NBR.
-           MOVE FUNCTION TRIM(WS-PNT-NBR) TO REC-F-OUTPUT(50:2).
+           MOVE FUNCTION TRIM(WS-PNT-NBR) TO REC-F-OUTPUT(50:4).
            WRITE REC-F-OUTPUT.
 
            INITIALIZE REC-F-OUTPUT(43:9).
            MOVE 'NOTES'    TO REC-F-OUTPUT(43:9).
            MOVE GRADE-LGTH TO WS-PNT-NBR.
-           MOVE FUNCTION TRIM(WS-PNT-NBR) TO REC-F-OUTPUT(50:2).
+           MOVE FUNCTION TRIM(WS-PNT-NBR) TO REC-F-OUTPUT(50:4).
            WRITE REC-F-OUTPUT.
 
            INITIALIZE REC-F-OUTPUT(43:9).
            MOVE 'COURS'     TO REC-F-OUTPUT(43:9).
            MOVE COURSE-LGTH TO WS-PNT-NBR.
-           MOVE FUNCTION TRIM(WS-PNT-NBR) TO REC-F-OUTPUT(50:2).
+           MOVE FUNCTION TRIM(WS-PNT-NBR) TO REC-F-OUTPUT(50:4).
+           WRITE REC-F-OUTPUT.
+
+           INITIALIZE REC-F-OUTPUT(43:9).
+           MOVE 'REJETS'      TO REC-F-OUTPUT(43:9).
+           MOVE WS-REJECT-COUNT TO WS-PNT-NBR.
+           MOVE FUNCTION TRIM(WS-PNT-NBR) TO REC-F-OUTPUT(50:4).
            WRITE REC-F-OUTPUT.
 
            INITIALIZE REC-F-OUTPUT.
@@ -287,45 +643,55 @@
 
            INITIALIZE REC-F-OUTPUT(44:2).
            MOVE 'GN'     TO REC-F-OUTPUT(44:2).
-           COMPUTE WS-PNT-MOYENNE = WS-MOYENNEG / 7
+           IF SUMMARY-LGTH > 0
+               COMPUTE WS-PNT-MOYENNE = WS-MOYENNEG / SUMMARY-LGTH
+           ELSE
+               MOVE 0 TO WS-PNT-MOYENNE
+           END-IF.
            MOVE FUNCTION TRIM(WS-PNT-MOYENNE) TO REC-F-OUTPUT(50:8).
            WRITE REC-F-OUTPUT.
 
-           INITIALIZE REC-F-OUTPUT(44:2).
-           MOVE 'C1'     TO REC-F-OUTPUT(44:2).
-           COMPUTE WS-PNT-C1 = WS-MOYENNE-C1 / 7
-           MOVE FUNCTION TRIM(WS-PNT-C1) TO REC-F-OUTPUT(50:2).
-           WRITE REC-F-OUTPUT.
-
-           INITIALIZE REC-F-OUTPUT(44:2).
-           MOVE 'C2'     TO REC-F-OUTPUT(44:2).
-           COMPUTE WS-PNT-C2 = WS-MOYENNE-C2 / 7
-           MOVE FUNCTION TRIM(WS-PNT-C2) TO REC-F-OUTPUT(50:2).
+           INITIALIZE REC-F-OUTPUT.
+           MOVE '*' TO REC-F-OUTPUT(1:1).
+           MOVE '*' TO REC-F-OUTPUT(200:1).
+           MOVE 'MOYENNE MINI' TO REC-F-OUTPUT(33:12).
+           MOVE WS-CLASS-MIN TO WS-PNT-CLASS-MIN.
+           MOVE WS-PNT-CLASS-MIN TO REC-F-OUTPUT(50:5).
            WRITE REC-F-OUTPUT.
 
-           INITIALIZE REC-F-OUTPUT(44:2).
-           MOVE 'C3'     TO REC-F-OUTPUT(44:2).
-           COMPUTE WS-PNT-C3 = WS-MOYENNE-C3 / 7
-           MOVE FUNCTION TRIM(WS-PNT-C3) TO REC-F-OUTPUT(50:2).
-           WRITE REC-F-OUTPUT.
-           
-           INITIALIZE REC-F-OUTPUT(44:2).
-           MOVE 'C4'     TO REC-F-OUTPUT(44:2).
-           COMPUTE WS-PNT-C4 = WS-MOYENNE-C4 / 7
-           MOVE FUNCTION TRIM(WS-PNT-C4) TO REC-F-OUTPUT(50:2).
+           INITIALIZE REC-F-OUTPUT.
+           MOVE '*' TO REC-F-OUTPUT(1:1).
+           MOVE '*' TO REC-F-OUTPUT(200:1).
+           MOVE 'MOYENNE MAXI' TO REC-F-OUTPUT(33:12).
+           MOVE WS-CLASS-MAX TO WS-PNT-CLASS-MAX.
+           MOVE WS-PNT-CLASS-MAX TO REC-F-OUTPUT(50:5).
            WRITE REC-F-OUTPUT.
 
-           INITIALIZE REC-F-OUTPUT(44:2).
-           MOVE 'C5'     TO REC-F-OUTPUT(44:2).
-           COMPUTE WS-PNT-C1 = WS-MOYENNE-C5 / 7
-           MOVE FUNCTION TRIM(WS-PNT-C5) TO REC-F-OUTPUT(50:2).
+           INITIALIZE REC-F-OUTPUT.
+           MOVE '*' TO REC-F-OUTPUT(1:1).
+           MOVE '*' TO REC-F-OUTPUT(200:1).
+           MOVE 'MOYENNE MEDIANE' TO REC-F-OUTPUT(33:15).
+           MOVE WS-CLASS-MEDIAN TO WS-PNT-CLASS-MEDIAN.
+           MOVE WS-PNT-CLASS-MEDIAN TO REC-F-OUTPUT(50:5).
            WRITE REC-F-OUTPUT.
 
-           INITIALIZE REC-F-OUTPUT(44:2).
-           MOVE 'C6'     TO REC-F-OUTPUT(44:2).
-           COMPUTE WS-PNT-C6 = WS-MOYENNE-C6 / 7
-           MOVE FUNCTION TRIM(WS-PNT-C6) TO REC-F-OUTPUT(50:2).
-           WRITE REC-F-OUTPUT.
+           PERFORM VARYING IDX-COURSE FROM 1 BY 1
+                   UNTIL IDX-COURSE > COURSE-LGTH
+               INITIALIZE REC-F-OUTPUT
+               MOVE '*' TO REC-F-OUTPUT(1:1)
+               MOVE '*' TO REC-F-OUTPUT(200:1)
+               MOVE FUNCTION TRIM(C-LABEL(IDX-COURSE))
+                   TO REC-F-OUTPUT(44:25)
+               IF C-COUNT(IDX-COURSE) > 0
+                   COMPUTE WS-COURSE-AVERAGE =
+                       C-TOTAL(IDX-COURSE) / C-COUNT(IDX-COURSE)
+               ELSE
+                   MOVE 0 TO WS-COURSE-AVERAGE
+               END-IF
+               MOVE WS-COURSE-AVERAGE TO WS-PNT-COURSE-AVG
+               MOVE WS-PNT-COURSE-AVG TO REC-F-OUTPUT(72:5)
+               WRITE REC-F-OUTPUT
+           END-PERFORM.
 
            INITIALIZE REC-F-OUTPUT.
            MOVE ALL '*' TO REC-F-OUTPUT(1:200).
@@ -334,75 +700,267 @@
       ******************************************************************              
        9030-BODY-START.
            INITIALIZE REC-F-OUTPUT.
-           MOVE 0 TO WS-NOTE-COUNT.
-           MOVE 42 TO WS-POS.
+           MOVE 51 TO WS-POS.
            MOVE 0 TO WS-TOTAL-GRADES.
            MOVE 0 TO WS-TOTAL-COEFS.
-           PERFORM VARYING IDX-GRADE FROM 1 BY 1 UNTIL IDX-GRADE > 
+           PERFORM VARYING IDX-GRADE FROM 1 BY 1 UNTIL IDX-GRADE >
                GRADE-LGTH
                MOVE G-GRADE(IDX-GRADE) TO WS-PNT-GRADE
                MOVE WS-PNT-GRADE TO WS-TEST
 
-               EVALUATE WS-NOTE-COUNT + 1  
-                   WHEN 1
-                       MOVE 1,0 TO WS-TEST-2
-                       COMPUTE WS-MOYENNE-C1 = WS-TEST + WS-MOYENNE-C1 
-                   WHEN 2
-                       MOVE 1,0 TO WS-TEST-2
-                       COMPUTE WS-MOYENNE-C2 = WS-TEST + WS-MOYENNE-C2
-                   WHEN 3
-                       MOVE 2,0 TO WS-TEST-2 
-                       COMPUTE WS-MOYENNE-C3 = WS-TEST + WS-MOYENNE-C3
-                   WHEN 4
-                       MOVE 2,0 TO WS-TEST-2
-                       COMPUTE WS-MOYENNE-C4 = WS-TEST + WS-MOYENNE-C4
-                   WHEN 5
-                       MOVE 1,0 TO WS-TEST-2
-                       COMPUTE WS-MOYENNE-C5 = WS-TEST + WS-MOYENNE-C5
-                   WHEN 6
-                       MOVE 1,5 TO WS-TEST-2  
-                       COMPUTE WS-MOYENNE-C6 = WS-TEST + WS-MOYENNE-C6
-                   WHEN OTHER
-                       MOVE 1,0 TO WS-TEST-2
-               END-EVALUATE
+               INITIALIZE WS-BUFFER
+               SET IDX-COURSE TO 1
+               SEARCH COURSE VARYING IDX-COURSE
+                   AT END
+                       SET WS-VALUE-NOT-PRESENT TO TRUE
+                   WHEN C-LABEL(IDX-COURSE) = G-C-LABEL(IDX-GRADE)
+                       MOVE C-COEF(IDX-COURSE) TO WS-TEST-2
+               END-SEARCH
+               IF WS-VALUE-NOT-PRESENT
+                   MOVE 1,0 TO WS-TEST-2
+               ELSE
+                   ADD WS-TEST TO C-TOTAL(IDX-COURSE)
+                   ADD 1       TO C-COUNT(IDX-COURSE)
+                   COMPUTE WS-POS = 51 + (IDX-COURSE - 1) * WS-COL-WIDTH
+               END-IF
+
+               MOVE WS-TEST-2 TO WS-PNT-COEF
+               INITIALIZE REC-F-CSV
+               STRING G-S-FULLNAME(IDX-GRADE) DELIMITED BY SIZE
+                      ';'                     DELIMITED BY SIZE
+                      G-C-LABEL(IDX-GRADE)    DELIMITED BY SIZE
+                      ';'                     DELIMITED BY SIZE
+                      WS-PNT-COEF             DELIMITED BY SIZE
+                      ';'                     DELIMITED BY SIZE
+                      WS-PNT-GRADE            DELIMITED BY SIZE
+                      ';'                     DELIMITED BY SIZE
+                      ';'                     DELIMITED BY SIZE
+                  INTO REC-F-CSV
+               END-STRING
+               WRITE REC-F-CSV
 
                COMPUTE WS-TEST = WS-TEST * WS-TEST-2
                ADD WS-TEST TO WS-TOTAL-GRADES
                ADD WS-TEST-2 TO WS-TOTAL-COEFS
-               ADD 1 TO WS-GRADE-COUNT
-               ADD 1 TO WS-NOTE-COUNT
 
-               STRING G-S-FULLNAME(IDX-GRADE) DELIMITED BY SIZE 
+               STRING G-S-FULLNAME(IDX-GRADE) DELIMITED BY SIZE
                      ' | ' DELIMITED BY SIZE
-                     INTO REC-F-OUTPUT(1:40)
-               STRING WS-PNT-GRADE DELIMITED BY SIZE ' | ' 
+                     INTO REC-F-OUTPUT(8:43)
+               INITIALIZE WS-COURSE-INFO
+               STRING WS-PNT-GRADE DELIMITED BY SIZE ' | '
                      DELIMITED BY SIZE
-                     INTO REC-F-OUTPUT(WS-POS:)
-               COMPUTE WS-POS = WS-POS + FUNCTION LENGTH(WS-PNT-GRADE)
-                    + 3
+                     INTO WS-COURSE-INFO
+               MOVE WS-COURSE-INFO TO REC-F-OUTPUT(WS-POS:WS-COL-WIDTH)
 
-               IF WS-NOTE-COUNT = 6
+               IF IDX-GRADE = GRADE-LGTH
+                   OR G-S-KEY(IDX-GRADE + 1) NOT = G-S-KEY(IDX-GRADE)
                    COMPUTE WS-AVERAGE = WS-TOTAL-GRADES / WS-TOTAL-COEFS
                    MOVE WS-AVERAGE TO WS-PNT-GRADE
-                   COMPUTE WS-MOYENNEG = WS-AVERAGE + WS-MOYENNEG 
-                   STRING WS-PNT-GRADE DELIMITED BY SIZE INTO 
+                   COMPUTE WS-MOYENNEG = WS-AVERAGE + WS-MOYENNEG
+                   COMPUTE WS-POS = 51 + COURSE-LGTH * WS-COL-WIDTH
+                   STRING WS-PNT-GRADE DELIMITED BY SIZE INTO
                        REC-F-OUTPUT(WS-POS:)
-                   WRITE REC-F-OUTPUT
+
+                   EVALUATE TRUE
+                       WHEN WS-AVERAGE >= 16,00
+                           MOVE 'FELICITATIONS'  TO WS-MENTION
+                       WHEN WS-AVERAGE > 12,00
+                           MOVE 'ENCOURAGEMENTS' TO WS-MENTION
+                       WHEN WS-AVERAGE < 10,00
+                           MOVE 'A REDOUBLER'    TO WS-MENTION
+                       WHEN OTHER
+                           MOVE 'PASSABLE'       TO WS-MENTION
+                   END-EVALUATE
+                   COMPUTE WS-POS = WS-POS +
+                       FUNCTION LENGTH(WS-PNT-GRADE) + 3
+                   STRING ' | ' WS-MENTION DELIMITED BY SIZE INTO
+                       REC-F-OUTPUT(WS-POS:)
+
+                   MOVE G-S-KEY(IDX-GRADE)
+                       TO SUM-KEY(SUMMARY-LGTH)
+                   MOVE G-S-FULLNAME(IDX-GRADE)
+                       TO SUM-FULLNAME(SUMMARY-LGTH)
+                   MOVE WS-AVERAGE
+                       TO SUM-AVERAGE(SUMMARY-LGTH)
+                   MOVE REC-F-OUTPUT(1:2000)
+                       TO SUM-LINE(SUMMARY-LGTH)
+                   SET SUMMARY-LGTH UP BY 1
+
+                   INITIALIZE REC-F-CSV
+                   STRING G-S-FULLNAME(IDX-GRADE) DELIMITED BY SIZE
+                          ';MOYENNE;;;'            DELIMITED BY SIZE
+                          WS-PNT-GRADE             DELIMITED BY SIZE
+                          ';'                      DELIMITED BY SIZE
+                          WS-MENTION               DELIMITED BY SIZE
+                      INTO REC-F-CSV
+                   END-STRING
+                   WRITE REC-F-CSV
+
                    INITIALIZE REC-F-OUTPUT
-                   MOVE 0 TO WS-NOTE-COUNT
-                   MOVE 42 TO WS-POS
+                   MOVE 51 TO WS-POS
                    MOVE 0 TO WS-TOTAL-GRADES
-                   MOVE 0 TO WS-TOTAL-COEFS  
-                   MOVE 0 TO WS-GRADE-COUNT
+                   MOVE 0 TO WS-TOTAL-COEFS
                END-IF
-           END-PERFORM
-
-           IF WS-NOTE-COUNT > 0
-               COMPUTE WS-AVERAGE = WS-TOTAL-GRADES / WS-TOTAL-COEFS
-               STRING WS-AVERAGE DELIMITED BY SIZE INTO
-                    REC-F-OUTPUT(WS-POS:)
+           END-PERFORM.
+       9030-BODY-END.
+           SET SUMMARY-LGTH DOWN BY 1.
+
+           IF SUMMARY-LGTH > 0
+               MOVE SUM-AVERAGE(1) TO WS-CLASS-MIN
+               MOVE SUM-AVERAGE(1) TO WS-CLASS-MAX
+               PERFORM VARYING IDX-SUMMARY FROM 1 BY 1
+                       UNTIL IDX-SUMMARY > SUMMARY-LGTH
+                   IF SUM-AVERAGE(IDX-SUMMARY) < WS-CLASS-MIN
+                       MOVE SUM-AVERAGE(IDX-SUMMARY) TO WS-CLASS-MIN
+                   END-IF
+                   IF SUM-AVERAGE(IDX-SUMMARY) > WS-CLASS-MAX
+                       MOVE SUM-AVERAGE(IDX-SUMMARY) TO WS-CLASS-MAX
+                   END-IF
+                   MOVE SUM-AVERAGE(IDX-SUMMARY)
+                       TO WS-MEDIAN-VALUE(IDX-SUMMARY)
+               END-PERFORM
+
+      * Sort a private copy of the averages ascending (independent of
+      * the display order chosen by R-CTL-SORT) so the median is the
+      * true middle value regardless of alphabetical/average ordering.
+               PERFORM VARYING IDX-MEDIAN FROM 1 BY 1
+                       UNTIL IDX-MEDIAN > SUMMARY-LGTH - 1
+                   SET IDX-MEDIAN-2 TO IDX-MEDIAN
+                   SET IDX-MEDIAN-2 UP BY 1
+                   PERFORM VARYING IDX-MEDIAN-2 FROM IDX-MEDIAN-2
+                           BY 1 UNTIL IDX-MEDIAN-2 > SUMMARY-LGTH
+                       IF WS-MEDIAN-VALUE(IDX-MEDIAN-2) <
+                               WS-MEDIAN-VALUE(IDX-MEDIAN)
+                           MOVE WS-MEDIAN-VALUE(IDX-MEDIAN)
+                               TO WS-MEDIAN-SWAP
+                           MOVE WS-MEDIAN-VALUE(IDX-MEDIAN-2)
+                               TO WS-MEDIAN-VALUE(IDX-MEDIAN)
+                           MOVE WS-MEDIAN-SWAP
+                               TO WS-MEDIAN-VALUE(IDX-MEDIAN-2)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+
+               COMPUTE WS-MEDIAN-MID = (SUMMARY-LGTH + 1) / 2
+               IF FUNCTION MOD(SUMMARY-LGTH, 2) = 1
+                   SET IDX-MEDIAN TO WS-MEDIAN-MID
+                   MOVE WS-MEDIAN-VALUE(IDX-MEDIAN) TO WS-CLASS-MEDIAN
+               ELSE
+                   SET IDX-MEDIAN TO WS-MEDIAN-MID
+                   SET IDX-MEDIAN-2 TO WS-MEDIAN-MID
+                   SET IDX-MEDIAN-2 UP BY 1
+                   COMPUTE WS-CLASS-MEDIAN =
+                       (WS-MEDIAN-VALUE(IDX-MEDIAN) +
+                        WS-MEDIAN-VALUE(IDX-MEDIAN-2)) / 2
+               END-IF
+           END-IF.
+      ******************************************************************
+       9035-BODY-SORT-START.
+           IF SUMMARY-LGTH < 2
+               GO TO 9035-BODY-SORT-END
+           END-IF.
+           PERFORM VARYING IDX-SUMMARY FROM 1 BY 1
+                   UNTIL IDX-SUMMARY > SUMMARY-LGTH - 1
+               SET IDX-SUMMARY-2 TO IDX-SUMMARY
+               SET IDX-SUMMARY-2 UP BY 1
+               PERFORM VARYING IDX-SUMMARY-2 FROM IDX-SUMMARY-2 BY 1
+                       UNTIL IDX-SUMMARY-2 > SUMMARY-LGTH
+                   SET WS-NO-SWAP TO TRUE
+                   IF WS-SORT-ALPHA
+                       IF SUM-FULLNAME(IDX-SUMMARY-2) <
+                               SUM-FULLNAME(IDX-SUMMARY)
+                           SET WS-DO-SWAP TO TRUE
+                       END-IF
+                   ELSE
+                       IF SUM-AVERAGE(IDX-SUMMARY-2) >
+                               SUM-AVERAGE(IDX-SUMMARY)
+                           SET WS-DO-SWAP TO TRUE
+                       END-IF
+                   END-IF
+                   IF WS-DO-SWAP
+                       MOVE SUM-KEY(IDX-SUMMARY)      TO WS-SWAP-KEY
+                       MOVE SUM-FULLNAME(IDX-SUMMARY) TO
+                            WS-SWAP-FULLNAME
+                       MOVE SUM-AVERAGE(IDX-SUMMARY)  TO
+                            WS-SWAP-AVERAGE
+                       MOVE SUM-LINE(IDX-SUMMARY)     TO WS-SWAP-LINE
+
+                       MOVE SUM-KEY(IDX-SUMMARY-2) TO
+                            SUM-KEY(IDX-SUMMARY)
+                       MOVE SUM-FULLNAME(IDX-SUMMARY-2) TO
+                            SUM-FULLNAME(IDX-SUMMARY)
+                       MOVE SUM-AVERAGE(IDX-SUMMARY-2) TO
+                            SUM-AVERAGE(IDX-SUMMARY)
+                       MOVE SUM-LINE(IDX-SUMMARY-2) TO
+                            SUM-LINE(IDX-SUMMARY)
+
+                       MOVE WS-SWAP-KEY      TO SUM-KEY(IDX-SUMMARY-2)
+                       MOVE WS-SWAP-FULLNAME TO
+                            SUM-FULLNAME(IDX-SUMMARY-2)
+                       MOVE WS-SWAP-AVERAGE TO
+                            SUM-AVERAGE(IDX-SUMMARY-2)
+                       MOVE WS-SWAP-LINE TO SUM-LINE(IDX-SUMMARY-2)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+       9035-BODY-SORT-END.
+      ******************************************************************
+       9037-BODY-PRINT-START.
+           PERFORM VARYING IDX-SUMMARY FROM 1 BY 1
+                   UNTIL IDX-SUMMARY > SUMMARY-LGTH
+               MOVE SUM-LINE(IDX-SUMMARY) TO REC-F-OUTPUT(1:2000)
+               MOVE IDX-SUMMARY TO WS-PNT-RANK
+               STRING WS-PNT-RANK DELIMITED BY SIZE
+                      ' | '       DELIMITED BY SIZE
+                  INTO REC-F-OUTPUT(1:7)
+               END-STRING
                WRITE REC-F-OUTPUT
+           END-PERFORM.
+       9037-BODY-PRINT-END.
+      ******************************************************************
+       9040-HISTORY-START.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+
+           OPEN EXTEND F-HISTORY.
+           IF NOT F-HISTORY-STATUS-OK
+               OPEN OUTPUT F-HISTORY
            END-IF.
-       9030-BODY-END.
+           IF NOT F-HISTORY-STATUS-OK
+               DISPLAY 'ERROR HISTORY FILE'
+               GO TO 9040-HISTORY-END
+           END-IF.
+
+           PERFORM VARYING IDX-SUMMARY FROM 1 BY 1
+                   UNTIL IDX-SUMMARY > SUMMARY-LGTH
+               MOVE SUM-AVERAGE(IDX-SUMMARY) TO WS-PNT-HIST-AVERAGE
+               INITIALIZE REC-F-HISTORY
+               STRING WS-RUN-DATE                 DELIMITED BY SIZE
+                      ';'                          DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-CTL-CLASS)  DELIMITED BY SIZE
+                      ';'                          DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-CTL-TERM)   DELIMITED BY SIZE
+                      ';'                          DELIMITED BY SIZE
+                      SUM-KEY(IDX-SUMMARY)         DELIMITED BY SIZE
+                      ';'                          DELIMITED BY SIZE
+                      SUM-FULLNAME(IDX-SUMMARY)    DELIMITED BY SIZE
+                      ';'                          DELIMITED BY SIZE
+                      WS-PNT-HIST-AVERAGE          DELIMITED BY SIZE
+                   INTO REC-F-HISTORY
+               WRITE REC-F-HISTORY
+           END-PERFORM.
 
+           CLOSE F-HISTORY.
+       9040-HISTORY-END.
+      ******************************************************************
+       9045-CHECKPOINT-SAVE-START.
+           IF WS-RESTART-ENABLED AND WS-MAX-KEY > WS-CHECKPOINT-KEY
+               OPEN OUTPUT F-CHECKPOINT
+               IF F-CHECKPOINT-STATUS-OK
+                   MOVE WS-CTL-CLASS TO CKPT-CLASS
+                   MOVE WS-MAX-KEY   TO CKPT-KEY
+                   WRITE REC-F-CHECKPOINT
+                   CLOSE F-CHECKPOINT
+               END-IF
+           END-IF.
+       9045-CHECKPOINT-SAVE-END.
       ******************************************************************
